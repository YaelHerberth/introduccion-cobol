@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTAR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-CLIENTE-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REG-CLI.
+       01 REG-CLIENTES.
+           COPY CPCLIREG.
+
+       WORKING-STORAGE SECTION.
+       01 WKS-FIN PIC X(1) VALUE "N".
+       01 WKS-FILTRO PIC 9(1) VALUE 0.
+       01 WKS-CONTADOR-PAGINA PIC 9(2) VALUE 0.
+       01 WKS-TAM-PAGINA PIC 9(2) VALUE 10.
+       01 WKS-CONTINUAR PIC 9(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-FIN = "S".
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+      *RUTINAS
+       1000-INICIO.
+           OPEN INPUT REG-CLI.
+           DISPLAY "*****LISTADO DE CLIENTES*****".
+           DISPLAY "FILTRA POR CLAVE DE TARJETA (0=TODOS,1=DEBITO,".
+           DISPLAY "2=CREDITO,3=NOMINA)".
+           ACCEPT WKS-FILTRO.
+
+           MOVE 0 TO ID-CLIENTE-FILE.
+           START REG-CLI KEY IS NOT LESS THAN ID-CLIENTE-FILE
+               INVALID KEY
+                   DISPLAY "NO HAY CLIENTES EN EL ARCHIVO"
+                   MOVE "S" TO WKS-FIN
+           END-START.
+
+       2000-PROCESO.
+           READ REG-CLI NEXT RECORD
+               AT END
+                   MOVE "S" TO WKS-FIN
+               NOT AT END
+                   PERFORM 2100-FILTRAR-Y-MOSTRAR
+           END-READ.
+
+       2100-FILTRAR-Y-MOSTRAR.
+           IF WKS-FILTRO = 0 OR CLAVE-TARJETA-FILE = WKS-FILTRO
+               DISPLAY "ID: " ID-CLIENTE-FILE
+                   " NOMBRE: " NOMBRE-CLIENTE-FILE
+               DISPLAY "   CLAVE: " CLAVE-TARJETA-FILE
+                   " ANUALIDAD: " ANUALIDAD-FILE
+               ADD 1 TO WKS-CONTADOR-PAGINA
+               PERFORM 2200-PAGINAR
+           END-IF.
+
+       2200-PAGINAR.
+           IF WKS-CONTADOR-PAGINA >= WKS-TAM-PAGINA
+               DISPLAY "--- 1.CONTINUAR  2.SALIR ---"
+               ACCEPT WKS-CONTINUAR
+               MOVE 0 TO WKS-CONTADOR-PAGINA
+               IF WKS-CONTINUAR = 2
+                   MOVE "S" TO WKS-FIN
+               END-IF
+           END-IF.
+
+       3000-FIN.
+           CLOSE REG-CLI.
+           DISPLAY "*****FIN DEL LISTADO*****".
+
+       END PROGRAM LISTAR.
