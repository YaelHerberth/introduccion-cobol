@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAJA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ID-CLIENTE-FILE.
+
+           SELECT OPTIONAL LOG-CLI ASSIGN TO "logcli.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REG-CLI.
+       01 REG-CLIENTES.
+           COPY CPCLIREG.
+
+       FD LOG-CLI.
+       01 REG-LOG.
+           COPY CPLOGREG.
+
+       WORKING-STORAGE SECTION.
+       01 WKS-FIN PIC 9(1).
+       01 WKS-ID-CLIENTE PIC 9(3).
+       01 WKS-CLIENTE-EXISTE PIC X(1) VALUE "S".
+       01 WKS-CONFIRMAR PIC 9(1).
+
+       01 Fecha-Actual.
+           05 Año PIC 9(4).
+           05 Mes PIC 99.
+           05 Día PIC 99.
+           05 Hora PIC 99.
+           05 Minuto PIC 99.
+           05 Segundo PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-FIN = 2.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+      *RUTINAS
+       1000-INICIO.
+           OPEN I-O REG-CLI.
+           OPEN EXTEND LOG-CLI.
+           DISPLAY "*****BIENVENIDO*****".
+           DISPLAY "*****BAJA DE CLIENTE*****".
+
+       2000-PROCESO.
+           DISPLAY "INTRODUCE ID CLIENTE".
+           ACCEPT WKS-ID-CLIENTE.
+
+           MOVE WKS-ID-CLIENTE TO ID-CLIENTE-FILE.
+
+           READ REG-CLI KEY IS ID-CLIENTE-FILE
+           INVALID KEY
+           DISPLAY "NO VALIDO/ NO EXISTE"
+           MOVE "N" TO WKS-CLIENTE-EXISTE.
+
+           IF WKS-CLIENTE-EXISTE = "S"
+               DISPLAY "ID: " ID-CLIENTE-FILE
+               DISPLAY "NOMBRE: " NOMBRE-CLIENTE-FILE
+               DISPLAY "CLAVE TARJETA: " CLAVE-TARJETA-FILE
+               DISPLAY "ANUALIDAD: " ANUALIDAD-FILE
+               PERFORM 2100-CONFIRMAR-BAJA
+           END-IF.
+
+           MOVE "S" TO WKS-CLIENTE-EXISTE.
+
+           DISPLAY "¿DESEAS DAR DE BAJA OTRO CLIENTE?".
+           DISPLAY "1. SI".
+           DISPLAY "2. NO".
+           ACCEPT WKS-FIN.
+
+       2100-CONFIRMAR-BAJA.
+           DISPLAY "¿SEGURO QUE DESEAS DAR DE BAJA A ESTE CLIENTE?".
+           DISPLAY "1. SI".
+           DISPLAY "2. NO".
+           ACCEPT WKS-CONFIRMAR.
+
+           IF WKS-CONFIRMAR = 1
+               PERFORM 2200-BORRAR-CLIENTE
+           ELSE
+               DISPLAY "BAJA CANCELADA"
+           END-IF.
+
+       2200-BORRAR-CLIENTE.
+           DELETE REG-CLI
+               INVALID KEY
+                   DISPLAY "ERROR INTENTELO DE NUEVO"
+               NOT INVALID KEY
+                   DISPLAY "*****CLIENTE DADO DE BAJA*****"
+                   PERFORM 8000-BITACORA
+           END-DELETE.
+
+       8000-BITACORA.
+           MOVE FUNCTION CURRENT-DATE TO Fecha-Actual.
+           MOVE ID-CLIENTE-FILE TO LOG-ID-CLIENTE.
+           MOVE "BAJA" TO LOG-OPERACION.
+           MOVE "BAJA" TO LOG-PROGRAMA.
+           MOVE Año TO LOG-FECHA-Y.
+           MOVE Mes TO LOG-FECHA-M.
+           MOVE Día TO LOG-FECHA-D.
+           MOVE Hora TO LOG-HORA-H.
+           MOVE Minuto TO LOG-HORA-MI.
+           MOVE Segundo TO LOG-HORA-S.
+           MOVE ANUALIDAD-FILE TO LOG-ANUALIDAD-ANTES.
+           MOVE 0 TO LOG-ANUALIDAD-DESPUES.
+           WRITE REG-LOG.
+
+       3000-FIN.
+           CLOSE REG-CLI.
+           CLOSE LOG-CLI.
+           DISPLAY "GRACIAS POR SU VISITA".
+
+       END PROGRAM BAJA.
