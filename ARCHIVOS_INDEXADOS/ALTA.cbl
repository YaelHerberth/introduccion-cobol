@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ID-CLIENTE-FILE.
+
+           SELECT OPTIONAL LOG-CLI ASSIGN TO "logcli.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REG-CLI.
+       01 REG-CLIENTES.
+           COPY CPCLIREG.
+
+       FD LOG-CLI.
+       01 REG-LOG.
+           COPY CPLOGREG.
+
+       WORKING-STORAGE SECTION.
+           COPY CPTASAS.
+
+       01 WKS-FIN PIC 9(1).
+       01 WKS-ID-CLIENTE PIC 9(3).
+       01 WKS-CLIENTE-EXISTE PIC X(1) VALUE "N".
+       01 WKS-TASA-VALIDA PIC X(1) VALUE "N".
+       01 WKS-CONTADOR-TASA PIC 9(1).
+
+       01 Fecha-Actual.
+           05 Año PIC 9(4).
+           05 Mes PIC 99.
+           05 Día PIC 99.
+           05 Hora PIC 99.
+           05 Minuto PIC 99.
+           05 Segundo PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-FIN = 2.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+      *RUTINAS
+       1000-INICIO.
+           OPEN I-O REG-CLI.
+           OPEN EXTEND LOG-CLI.
+           DISPLAY "*****BIENVENIDO*****".
+           DISPLAY "*****ALTA DE CLIENTE*****".
+
+       2000-PROCESO.
+           MOVE "S" TO WKS-CLIENTE-EXISTE.
+           PERFORM 2100-CAPTURAR-ID UNTIL WKS-CLIENTE-EXISTE = "N".
+
+           DISPLAY "INTRODUCE NOMBRE DE CLIENTE".
+           ACCEPT NOMBRE-CLIENTE-FILE.
+
+           MOVE "N" TO WKS-TASA-VALIDA.
+           PERFORM 2200-CAPTURAR-CLAVE UNTIL WKS-TASA-VALIDA = "S".
+
+           MOVE FUNCTION CURRENT-DATE TO Fecha-Actual.
+           MOVE Año TO Y OF FECHA-ALTA-FILE.
+           MOVE Mes TO M OF FECHA-ALTA-FILE.
+           MOVE Día TO D OF FECHA-ALTA-FILE.
+           MOVE ZEROES TO FECHA-MODIFICACION.
+
+           WRITE REG-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERROR AL GRABAR, INTENTALO DE NUEVO"
+               NOT INVALID KEY
+                   DISPLAY "*****CLIENTE DADO DE ALTA*****"
+                   PERFORM 8000-BITACORA
+           END-WRITE.
+
+           DISPLAY "¿DESEAS DAR DE ALTA OTRO CLIENTE?".
+           DISPLAY "1. SI".
+           DISPLAY "2. NO".
+           ACCEPT WKS-FIN.
+
+       2100-CAPTURAR-ID.
+           DISPLAY "INTRODUCE ID DE CLIENTE".
+           ACCEPT WKS-ID-CLIENTE.
+           MOVE WKS-ID-CLIENTE TO ID-CLIENTE-FILE.
+
+           READ REG-CLI KEY IS ID-CLIENTE-FILE
+               INVALID KEY
+                   MOVE "N" TO WKS-CLIENTE-EXISTE
+               NOT INVALID KEY
+                   MOVE "S" TO WKS-CLIENTE-EXISTE
+                   DISPLAY "YA EXISTE UN CLIENTE CON ESE ID"
+                   DISPLAY "CAPTURA UN ID DISTINTO O USA EDITAR"
+           END-READ.
+
+       2200-CAPTURAR-CLAVE.
+           DISPLAY "ELIGE CLAVE DE TARJETA".
+           DISPLAY "1.DEBITO - 1,000".
+           DISPLAY "2.CREDITO - 10,000".
+           DISPLAY "3.NOMINA - 0".
+           ACCEPT CLAVE-TARJETA-FILE.
+
+           MOVE 1 TO WKS-CONTADOR-TASA.
+           PERFORM 2210-BUSCAR-TASA
+               UNTIL WKS-TASA-VALIDA = "S" OR WKS-CONTADOR-TASA > 3.
+
+           IF WKS-TASA-VALIDA = "N"
+               DISPLAY "CLAVE DE TARJETA INVALIDA, ELIGE 1, 2 O 3"
+           END-IF.
+
+       2210-BUSCAR-TASA.
+           IF WKS-TASA-CLAVE(WKS-CONTADOR-TASA) = CLAVE-TARJETA-FILE
+               MOVE "S" TO WKS-TASA-VALIDA
+               MOVE WKS-TASA-NOMBRE(WKS-CONTADOR-TASA)
+                   TO NOMBRE-TARJETA-FILE
+               MOVE WKS-TASA-IMPORTE(WKS-CONTADOR-TASA)
+                   TO ANUALIDAD-FILE
+           ELSE
+               ADD 1 TO WKS-CONTADOR-TASA
+           END-IF.
+
+       8000-BITACORA.
+           MOVE ID-CLIENTE-FILE TO LOG-ID-CLIENTE.
+           MOVE "ALTA" TO LOG-OPERACION.
+           MOVE "ALTA" TO LOG-PROGRAMA.
+           MOVE Año TO LOG-FECHA-Y.
+           MOVE Mes TO LOG-FECHA-M.
+           MOVE Día TO LOG-FECHA-D.
+           MOVE Hora TO LOG-HORA-H.
+           MOVE Minuto TO LOG-HORA-MI.
+           MOVE Segundo TO LOG-HORA-S.
+           MOVE 0 TO LOG-ANUALIDAD-ANTES.
+           MOVE ANUALIDAD-FILE TO LOG-ANUALIDAD-DESPUES.
+           WRITE REG-LOG.
+
+       3000-FIN.
+           CLOSE REG-CLI.
+           CLOSE LOG-CLI.
+           DISPLAY "GRACIAS POR SU VISITA".
+
+       END PROGRAM ALTA.
