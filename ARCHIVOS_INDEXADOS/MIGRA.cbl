@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGRA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-LEGADO ASSIGN TO "clientes.txt".
+
+           SELECT REG-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ID-CLIENTE-FILE.
+
+           SELECT OPTIONAL LOG-CLI ASSIGN TO "logcli.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES-LEGADO.
+       01 WKS-REG-LEGADO.
+           02 WKS-ID-CLIENTE-FILE PIC 9.
+           02 WKS-NOMBRE-CLIENTE-FILE PIC X(20).
+           02 WKS-CLAVE-TARJETA-FILE PIC X(1).
+           02 WKS-ANUALIDAD-FILE PIC 9(5).
+           02 WKS-FECHA-FILE PIC X(15).
+
+       FD REG-CLI.
+       01 REG-CLIENTES.
+           COPY CPCLIREG.
+
+       FD LOG-CLI.
+       01 REG-LOG.
+           COPY CPLOGREG.
+
+       WORKING-STORAGE SECTION.
+           COPY CPTASAS.
+
+       01 WKS-FIN PIC X(1) VALUE "N".
+       01 WKS-CLAVE-NUM PIC 9(1).
+       01 WKS-TASA-VALIDA PIC X(1) VALUE "N".
+       01 WKS-CONTADOR-TASA PIC 9(1).
+       01 WKS-CONTADOR-MIGRADOS PIC 9(5) VALUE 0.
+       01 WKS-CONTADOR-OMITIDOS PIC 9(5) VALUE 0.
+
+       01 Fecha-Actual.
+           05 Año PIC 9(4).
+           05 Mes PIC 99.
+           05 Día PIC 99.
+           05 Hora PIC 99.
+           05 Minuto PIC 99.
+           05 Segundo PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-FIN = "S".
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+      *RUTINAS
+       1000-INICIO.
+           OPEN INPUT CLIENTES-LEGADO.
+           OPEN I-O REG-CLI.
+           OPEN EXTEND LOG-CLI.
+           DISPLAY "*****MIGRACION DE clientes.txt A REG-CLI*****".
+
+       2000-PROCESO.
+           READ CLIENTES-LEGADO
+               AT END
+                   MOVE "S" TO WKS-FIN
+               NOT AT END
+                   PERFORM 2100-MIGRAR-REGISTRO
+           END-READ.
+
+       2100-MIGRAR-REGISTRO.
+           MOVE WKS-ID-CLIENTE-FILE TO ID-CLIENTE-FILE.
+
+           READ REG-CLI KEY IS ID-CLIENTE-FILE
+               INVALID KEY
+                   PERFORM 2200-CONVERTIR-Y-GRABAR
+               NOT INVALID KEY
+                   ADD 1 TO WKS-CONTADOR-OMITIDOS
+                   DISPLAY "ID YA EXISTE EN REG-CLI, SE OMITE "
+                       WKS-ID-CLIENTE-FILE
+           END-READ.
+
+       2200-CONVERTIR-Y-GRABAR.
+           MOVE WKS-NOMBRE-CLIENTE-FILE TO NOMBRE-CLIENTE-FILE.
+           MOVE WKS-ANUALIDAD-FILE TO ANUALIDAD-FILE.
+
+           EVALUATE WKS-CLAVE-TARJETA-FILE
+               WHEN "1" MOVE 1 TO WKS-CLAVE-NUM
+               WHEN "2" MOVE 2 TO WKS-CLAVE-NUM
+               WHEN "3" MOVE 3 TO WKS-CLAVE-NUM
+               WHEN OTHER MOVE 0 TO WKS-CLAVE-NUM
+           END-EVALUATE.
+           MOVE WKS-CLAVE-NUM TO CLAVE-TARJETA-FILE.
+
+           MOVE 1 TO WKS-CONTADOR-TASA.
+           MOVE "N" TO WKS-TASA-VALIDA.
+           PERFORM 2210-BUSCAR-TASA
+               UNTIL WKS-TASA-VALIDA = "S" OR WKS-CONTADOR-TASA > 3.
+
+           MOVE WKS-FECHA-FILE(1:4) TO Y OF FECHA-ALTA-FILE.
+           MOVE WKS-FECHA-FILE(5:2) TO M OF FECHA-ALTA-FILE.
+           MOVE WKS-FECHA-FILE(7:2) TO D OF FECHA-ALTA-FILE.
+           MOVE ZEROES TO FECHA-MODIFICACION.
+
+           IF WKS-TASA-VALIDA = "S"
+               PERFORM 2300-GRABAR-MIGRADO
+           ELSE
+               ADD 1 TO WKS-CONTADOR-OMITIDOS
+               DISPLAY "CLAVE DE TARJETA INVALIDA, SE OMITE "
+                   WKS-ID-CLIENTE-FILE
+           END-IF.
+
+       2210-BUSCAR-TASA.
+           IF WKS-TASA-CLAVE(WKS-CONTADOR-TASA) = CLAVE-TARJETA-FILE
+               MOVE "S" TO WKS-TASA-VALIDA
+               MOVE WKS-TASA-NOMBRE(WKS-CONTADOR-TASA)
+                   TO NOMBRE-TARJETA-FILE
+           ELSE
+               ADD 1 TO WKS-CONTADOR-TASA
+           END-IF.
+
+       2300-GRABAR-MIGRADO.
+           WRITE REG-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERROR AL GRABAR ID " ID-CLIENTE-FILE
+               NOT INVALID KEY
+                   ADD 1 TO WKS-CONTADOR-MIGRADOS
+                   PERFORM 8000-BITACORA
+           END-WRITE.
+
+       8000-BITACORA.
+           MOVE ID-CLIENTE-FILE TO LOG-ID-CLIENTE.
+           MOVE "MIGR" TO LOG-OPERACION.
+           MOVE "MIGRA" TO LOG-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE TO Fecha-Actual.
+           MOVE Año TO LOG-FECHA-Y.
+           MOVE Mes TO LOG-FECHA-M.
+           MOVE Día TO LOG-FECHA-D.
+           MOVE Hora TO LOG-HORA-H.
+           MOVE Minuto TO LOG-HORA-MI.
+           MOVE Segundo TO LOG-HORA-S.
+           MOVE 0 TO LOG-ANUALIDAD-ANTES.
+           MOVE ANUALIDAD-FILE TO LOG-ANUALIDAD-DESPUES.
+           WRITE REG-LOG.
+
+       3000-FIN.
+           CLOSE CLIENTES-LEGADO.
+           CLOSE REG-CLI.
+           CLOSE LOG-CLI.
+           DISPLAY "CLIENTES MIGRADOS: " WKS-CONTADOR-MIGRADOS.
+           DISPLAY "CLIENTES OMITIDOS: " WKS-CONTADOR-OMITIDOS.
+           DISPLAY "*****MIGRACION TERMINADA*****".
+
+       END PROGRAM MIGRA.
