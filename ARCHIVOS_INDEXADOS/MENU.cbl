@@ -0,0 +1,368 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-CLIENTE-FILE.
+
+           SELECT OPTIONAL LOG-CLI ASSIGN TO "logcli.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REG-CLI.
+       01 REG-CLIENTES.
+           COPY CPCLIREG.
+
+       FD LOG-CLI.
+       01 REG-LOG.
+           COPY CPLOGREG.
+
+       WORKING-STORAGE SECTION.
+           COPY CPTASAS.
+
+       01 WKS-OPCION PIC 9(1).
+       01 WKS-SALIR-MENU PIC X(1) VALUE "N".
+       01 WKS-ID-CLIENTE PIC 9(3).
+       01 WKS-CLIENTE-EXISTE PIC X(1) VALUE "S".
+       01 WKS-TASA-VALIDA PIC X(1) VALUE "N".
+       01 WKS-CONTADOR-TASA PIC 9(1).
+       01 WKS-ANUALIDAD-ANTERIOR PIC 9(05).
+       01 WKS-CONFIRMAR PIC 9(1).
+       01 WKS-FILTRO PIC 9(1) VALUE 0.
+       01 WKS-CONTADOR-PAGINA PIC 9(2) VALUE 0.
+       01 WKS-TAM-PAGINA PIC 9(2) VALUE 10.
+       01 WKS-CONTINUAR PIC 9(1).
+       01 WKS-FIN-RECORRIDO PIC X(1).
+       01 WKS-CONTADOR-DEBITO PIC 9(5).
+       01 WKS-CONTADOR-CREDITO PIC 9(5).
+       01 WKS-CONTADOR-NOMINA PIC 9(5).
+       01 WKS-CONTADOR-TOTAL PIC 9(5).
+       01 WKS-SUMA-DEBITO PIC 9(7).
+       01 WKS-SUMA-CREDITO PIC 9(7).
+       01 WKS-SUMA-NOMINA PIC 9(7).
+       01 WKS-SUMA-TOTAL PIC 9(7).
+
+       01 Fecha-Actual.
+           05 Año PIC 9(4).
+           05 Mes PIC 99.
+           05 Día PIC 99.
+           05 Hora PIC 99.
+           05 Minuto PIC 99.
+           05 Segundo PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-MENU UNTIL WKS-SALIR-MENU = "S".
+           PERFORM 9000-FIN.
+           STOP RUN.
+
+      *RUTINAS
+       1000-INICIO.
+           OPEN I-O REG-CLI.
+           OPEN EXTEND LOG-CLI.
+           DISPLAY "*****SISTEMA DE CLIENTES*****".
+
+       2000-MENU.
+           DISPLAY " ".
+           DISPLAY "1. ALTA DE CLIENTE".
+           DISPLAY "2. EDITAR CLIENTE".
+           DISPLAY "3. BAJA DE CLIENTE".
+           DISPLAY "4. LISTAR CLIENTES".
+           DISPLAY "5. REPORTE POR TIPO DE TARJETA".
+           DISPLAY "6. SALIR".
+           ACCEPT WKS-OPCION.
+
+           EVALUATE WKS-OPCION
+               WHEN 1
+                   PERFORM 3000-ALTA
+               WHEN 2
+                   PERFORM 4000-EDITAR
+               WHEN 3
+                   PERFORM 5000-BAJA
+               WHEN 4
+                   PERFORM 6000-LISTAR
+               WHEN 5
+                   PERFORM 7000-REPORTE
+               WHEN 6
+                   MOVE "S" TO WKS-SALIR-MENU
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA, ELIGE DE 1 A 6"
+           END-EVALUATE.
+
+      *****ALTA DE CLIENTE*************************************
+       3000-ALTA.
+           MOVE "S" TO WKS-CLIENTE-EXISTE.
+           PERFORM 3100-CAPTURAR-ID UNTIL WKS-CLIENTE-EXISTE = "N".
+
+           DISPLAY "INTRODUCE NOMBRE DE CLIENTE".
+           ACCEPT NOMBRE-CLIENTE-FILE.
+
+           MOVE "N" TO WKS-TASA-VALIDA.
+           PERFORM 3200-CAPTURAR-CLAVE UNTIL WKS-TASA-VALIDA = "S".
+
+           MOVE FUNCTION CURRENT-DATE TO Fecha-Actual.
+           MOVE Año TO Y OF FECHA-ALTA-FILE.
+           MOVE Mes TO M OF FECHA-ALTA-FILE.
+           MOVE Día TO D OF FECHA-ALTA-FILE.
+           MOVE ZEROES TO FECHA-MODIFICACION.
+
+           WRITE REG-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERROR AL GRABAR, INTENTALO DE NUEVO"
+               NOT INVALID KEY
+                   DISPLAY "*****CLIENTE DADO DE ALTA*****"
+                   PERFORM 8100-BITACORA-ALTA
+           END-WRITE.
+
+       3100-CAPTURAR-ID.
+           DISPLAY "INTRODUCE ID DE CLIENTE".
+           ACCEPT WKS-ID-CLIENTE.
+           MOVE WKS-ID-CLIENTE TO ID-CLIENTE-FILE.
+
+           READ REG-CLI KEY IS ID-CLIENTE-FILE
+               INVALID KEY
+                   MOVE "N" TO WKS-CLIENTE-EXISTE
+               NOT INVALID KEY
+                   MOVE "S" TO WKS-CLIENTE-EXISTE
+                   DISPLAY "YA EXISTE UN CLIENTE CON ESE ID"
+           END-READ.
+
+       3200-CAPTURAR-CLAVE.
+           DISPLAY "ELIGE CLAVE DE TARJETA".
+           DISPLAY "1.DEBITO - 1,000".
+           DISPLAY "2.CREDITO - 10,000".
+           DISPLAY "3.NOMINA - 0".
+           ACCEPT CLAVE-TARJETA-FILE.
+
+           MOVE 1 TO WKS-CONTADOR-TASA.
+           PERFORM 3210-BUSCAR-TASA
+               UNTIL WKS-TASA-VALIDA = "S" OR WKS-CONTADOR-TASA > 3.
+
+           IF WKS-TASA-VALIDA = "N"
+               DISPLAY "CLAVE DE TARJETA INVALIDA, ELIGE 1, 2 O 3"
+           END-IF.
+
+       3210-BUSCAR-TASA.
+           IF WKS-TASA-CLAVE(WKS-CONTADOR-TASA) = CLAVE-TARJETA-FILE
+               MOVE "S" TO WKS-TASA-VALIDA
+               MOVE WKS-TASA-NOMBRE(WKS-CONTADOR-TASA)
+                   TO NOMBRE-TARJETA-FILE
+               MOVE WKS-TASA-IMPORTE(WKS-CONTADOR-TASA)
+                   TO ANUALIDAD-FILE
+           ELSE
+               ADD 1 TO WKS-CONTADOR-TASA
+           END-IF.
+
+      *****EDITAR CLIENTE**************************************
+       4000-EDITAR.
+           DISPLAY "INTRODUCE ID CLIENTE".
+           ACCEPT WKS-ID-CLIENTE.
+           MOVE WKS-ID-CLIENTE TO ID-CLIENTE-FILE.
+           MOVE "S" TO WKS-CLIENTE-EXISTE.
+
+           READ REG-CLI KEY IS ID-CLIENTE-FILE
+               INVALID KEY
+                   DISPLAY "NO VALIDO/ NO EXISTE"
+                   MOVE "N" TO WKS-CLIENTE-EXISTE
+           END-READ.
+
+           IF WKS-CLIENTE-EXISTE = "S"
+               DISPLAY "ID: " ID-CLIENTE-FILE
+               DISPLAY "NOMBRE: " NOMBRE-CLIENTE-FILE
+               DISPLAY "CLAVE TARJETA: " CLAVE-TARJETA-FILE
+               DISPLAY "ANUALIDAD: " ANUALIDAD-FILE
+               MOVE ANUALIDAD-FILE TO WKS-ANUALIDAD-ANTERIOR
+               MOVE "N" TO WKS-TASA-VALIDA
+               PERFORM 3200-CAPTURAR-CLAVE UNTIL WKS-TASA-VALIDA = "S"
+               MOVE FUNCTION CURRENT-DATE TO Fecha-Actual
+               MOVE Año TO Y OF FECHA-MODIFICACION
+               MOVE Mes TO M OF FECHA-MODIFICACION
+               MOVE Día TO D OF FECHA-MODIFICACION
+               DISPLAY "*****REGISTRO ACTUALIZADO*****"
+               REWRITE REG-CLIENTES
+                   INVALID KEY
+                       DISPLAY "ERROR INTENTELO DE NUEVO"
+                   NOT INVALID KEY
+                       PERFORM 8200-BITACORA-EDIT
+               END-REWRITE
+           END-IF.
+
+      *****BAJA DE CLIENTE*************************************
+       5000-BAJA.
+           DISPLAY "INTRODUCE ID CLIENTE".
+           ACCEPT WKS-ID-CLIENTE.
+           MOVE WKS-ID-CLIENTE TO ID-CLIENTE-FILE.
+           MOVE "S" TO WKS-CLIENTE-EXISTE.
+
+           READ REG-CLI KEY IS ID-CLIENTE-FILE
+               INVALID KEY
+                   DISPLAY "NO VALIDO/ NO EXISTE"
+                   MOVE "N" TO WKS-CLIENTE-EXISTE
+           END-READ.
+
+           IF WKS-CLIENTE-EXISTE = "S"
+               DISPLAY "ID: " ID-CLIENTE-FILE
+               DISPLAY "NOMBRE: " NOMBRE-CLIENTE-FILE
+               DISPLAY "ANUALIDAD: " ANUALIDAD-FILE
+               DISPLAY "¿SEGURO QUE DESEAS DAR DE BAJA A ESTE CLIENTE?"
+               DISPLAY "1. SI"
+               DISPLAY "2. NO"
+               ACCEPT WKS-CONFIRMAR
+               IF WKS-CONFIRMAR = 1
+                   DELETE REG-CLI
+                       INVALID KEY
+                           DISPLAY "ERROR INTENTELO DE NUEVO"
+                       NOT INVALID KEY
+                           DISPLAY "*****CLIENTE DADO DE BAJA*****"
+                           PERFORM 8300-BITACORA-BAJA
+                   END-DELETE
+               ELSE
+                   DISPLAY "BAJA CANCELADA"
+               END-IF
+           END-IF.
+
+      *****LISTADO DE CLIENTES*********************************
+       6000-LISTAR.
+           DISPLAY "FILTRA POR CLAVE (0=TODOS,1=DEBITO,2=CREDITO,".
+           DISPLAY "3=NOMINA)".
+           ACCEPT WKS-FILTRO.
+
+           MOVE 0 TO ID-CLIENTE-FILE.
+           MOVE 0 TO WKS-CONTADOR-PAGINA.
+           MOVE "N" TO WKS-FIN-RECORRIDO.
+           START REG-CLI KEY IS NOT LESS THAN ID-CLIENTE-FILE
+               INVALID KEY
+                   DISPLAY "NO HAY CLIENTES EN EL ARCHIVO"
+                   MOVE "S" TO WKS-FIN-RECORRIDO
+           END-START.
+
+           PERFORM 6100-LEER-Y-MOSTRAR UNTIL WKS-FIN-RECORRIDO = "S".
+           DISPLAY "*****FIN DEL LISTADO*****".
+
+       6100-LEER-Y-MOSTRAR.
+           READ REG-CLI NEXT RECORD
+               AT END
+                   MOVE "S" TO WKS-FIN-RECORRIDO
+               NOT AT END
+                   PERFORM 6200-FILTRAR-Y-MOSTRAR
+           END-READ.
+
+       6200-FILTRAR-Y-MOSTRAR.
+           IF WKS-FILTRO = 0 OR CLAVE-TARJETA-FILE = WKS-FILTRO
+               DISPLAY "ID: " ID-CLIENTE-FILE
+                   " NOMBRE: " NOMBRE-CLIENTE-FILE
+               DISPLAY "   CLAVE: " CLAVE-TARJETA-FILE
+                   " ANUALIDAD: " ANUALIDAD-FILE
+               ADD 1 TO WKS-CONTADOR-PAGINA
+               PERFORM 6300-PAGINAR
+           END-IF.
+
+       6300-PAGINAR.
+           IF WKS-CONTADOR-PAGINA >= WKS-TAM-PAGINA
+               DISPLAY "--- 1.CONTINUAR  2.SALIR ---"
+               ACCEPT WKS-CONTINUAR
+               MOVE 0 TO WKS-CONTADOR-PAGINA
+               IF WKS-CONTINUAR = 2
+                   MOVE "S" TO WKS-FIN-RECORRIDO
+               END-IF
+           END-IF.
+
+      *****REPORTE POR TIPO DE TARJETA*************************
+       7000-REPORTE.
+           MOVE 0 TO ID-CLIENTE-FILE.
+           MOVE "N" TO WKS-FIN-RECORRIDO.
+           MOVE 0 TO WKS-CONTADOR-DEBITO WKS-CONTADOR-CREDITO.
+           MOVE 0 TO WKS-CONTADOR-NOMINA WKS-CONTADOR-TOTAL.
+           MOVE 0 TO WKS-SUMA-DEBITO WKS-SUMA-CREDITO.
+           MOVE 0 TO WKS-SUMA-NOMINA WKS-SUMA-TOTAL.
+
+           START REG-CLI KEY IS NOT LESS THAN ID-CLIENTE-FILE
+               INVALID KEY
+                   DISPLAY "NO HAY CLIENTES EN EL ARCHIVO"
+                   MOVE "S" TO WKS-FIN-RECORRIDO
+           END-START.
+
+           PERFORM 7100-ACUMULAR-SIGUIENTE UNTIL WKS-FIN-RECORRIDO = "S".
+           PERFORM 7300-MOSTRAR-REPORTE.
+
+       7100-ACUMULAR-SIGUIENTE.
+           READ REG-CLI NEXT RECORD
+               AT END
+                   MOVE "S" TO WKS-FIN-RECORRIDO
+               NOT AT END
+                   PERFORM 7200-ACUMULAR
+           END-READ.
+
+       7200-ACUMULAR.
+           ADD 1 TO WKS-CONTADOR-TOTAL.
+           ADD ANUALIDAD-FILE TO WKS-SUMA-TOTAL.
+           EVALUATE CLAVE-TARJETA-FILE
+               WHEN 1
+                   ADD 1 TO WKS-CONTADOR-DEBITO
+                   ADD ANUALIDAD-FILE TO WKS-SUMA-DEBITO
+               WHEN 2
+                   ADD 1 TO WKS-CONTADOR-CREDITO
+                   ADD ANUALIDAD-FILE TO WKS-SUMA-CREDITO
+               WHEN 3
+                   ADD 1 TO WKS-CONTADOR-NOMINA
+                   ADD ANUALIDAD-FILE TO WKS-SUMA-NOMINA
+               WHEN OTHER
+                   DISPLAY "CLAVE DE TARJETA DESCONOCIDA, ID "
+                       ID-CLIENTE-FILE
+           END-EVALUATE.
+
+       7300-MOSTRAR-REPORTE.
+           DISPLAY " ".
+           DISPLAY "1-DEBITO  CLIENTES: " WKS-CONTADOR-DEBITO
+               "  ANUALIDAD: " WKS-SUMA-DEBITO.
+           DISPLAY "2-CREDITO CLIENTES: " WKS-CONTADOR-CREDITO
+               "  ANUALIDAD: " WKS-SUMA-CREDITO.
+           DISPLAY "3-NOMINA  CLIENTES: " WKS-CONTADOR-NOMINA
+               "  ANUALIDAD: " WKS-SUMA-NOMINA.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "TOTAL     CLIENTES: " WKS-CONTADOR-TOTAL
+               "  ANUALIDAD: " WKS-SUMA-TOTAL.
+
+      *****BITACORA********************************************
+       8100-BITACORA-ALTA.
+           MOVE "ALTA" TO LOG-OPERACION.
+           MOVE 0 TO LOG-ANUALIDAD-ANTES.
+           MOVE ANUALIDAD-FILE TO LOG-ANUALIDAD-DESPUES.
+           PERFORM 8900-ESCRIBIR-BITACORA.
+
+       8200-BITACORA-EDIT.
+           MOVE "EDIT" TO LOG-OPERACION.
+           MOVE WKS-ANUALIDAD-ANTERIOR TO LOG-ANUALIDAD-ANTES.
+           MOVE ANUALIDAD-FILE TO LOG-ANUALIDAD-DESPUES.
+           PERFORM 8900-ESCRIBIR-BITACORA.
+
+       8300-BITACORA-BAJA.
+           MOVE "BAJA" TO LOG-OPERACION.
+           MOVE ANUALIDAD-FILE TO LOG-ANUALIDAD-ANTES.
+           MOVE 0 TO LOG-ANUALIDAD-DESPUES.
+           PERFORM 8900-ESCRIBIR-BITACORA.
+
+       8900-ESCRIBIR-BITACORA.
+           MOVE ID-CLIENTE-FILE TO LOG-ID-CLIENTE.
+           MOVE "MENU" TO LOG-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE TO Fecha-Actual.
+           MOVE Año TO LOG-FECHA-Y.
+           MOVE Mes TO LOG-FECHA-M.
+           MOVE Día TO LOG-FECHA-D.
+           MOVE Hora TO LOG-HORA-H.
+           MOVE Minuto TO LOG-HORA-MI.
+           MOVE Segundo TO LOG-HORA-S.
+           WRITE REG-LOG.
+
+       9000-FIN.
+           CLOSE REG-CLI.
+           CLOSE LOG-CLI.
+           DISPLAY "GRACIAS POR SU VISITA".
+
+       END PROGRAM MENU.
