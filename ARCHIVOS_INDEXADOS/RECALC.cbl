@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECALC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-CLIENTE-FILE.
+
+           SELECT OPTIONAL LOG-CLI ASSIGN TO "logcli.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REG-CLI.
+       01 REG-CLIENTES.
+           COPY CPCLIREG.
+
+       FD LOG-CLI.
+       01 REG-LOG.
+           COPY CPLOGREG.
+
+       WORKING-STORAGE SECTION.
+           COPY CPTASAS.
+
+       01 WKS-FIN PIC X(1) VALUE "N".
+       01 WKS-TASA-VALIDA PIC X(1) VALUE "N".
+       01 WKS-CONTADOR-TASA PIC 9(1).
+       01 WKS-ANUALIDAD-NUEVA PIC 9(05).
+       01 WKS-ANUALIDAD-ANTERIOR PIC 9(05).
+       01 WKS-CONTADOR-ACTUALIZADOS PIC 9(5) VALUE 0.
+       01 WKS-CONTADOR-LEIDOS PIC 9(5) VALUE 0.
+
+       01 Fecha-Actual.
+           05 Año PIC 9(4).
+           05 Mes PIC 99.
+           05 Día PIC 99.
+           05 Hora PIC 99.
+           05 Minuto PIC 99.
+           05 Segundo PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-FIN = "S".
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+      *RUTINAS
+       1000-INICIO.
+           OPEN I-O REG-CLI.
+           OPEN EXTEND LOG-CLI.
+           DISPLAY "*****RECALCULO MASIVO DE ANUALIDADES*****".
+
+       2000-PROCESO.
+           READ REG-CLI
+               AT END
+                   MOVE "S" TO WKS-FIN
+               NOT AT END
+                   PERFORM 2100-RECALCULAR-CLIENTE
+           END-READ.
+
+       2100-RECALCULAR-CLIENTE.
+           ADD 1 TO WKS-CONTADOR-LEIDOS.
+           MOVE 1 TO WKS-CONTADOR-TASA.
+           MOVE "N" TO WKS-TASA-VALIDA.
+           PERFORM 2110-BUSCAR-TASA
+               UNTIL WKS-TASA-VALIDA = "S" OR WKS-CONTADOR-TASA > 3.
+
+           IF WKS-TASA-VALIDA = "S"
+               AND WKS-ANUALIDAD-NUEVA NOT = ANUALIDAD-FILE
+               MOVE ANUALIDAD-FILE TO WKS-ANUALIDAD-ANTERIOR
+               MOVE WKS-ANUALIDAD-NUEVA TO ANUALIDAD-FILE
+               MOVE FUNCTION CURRENT-DATE TO Fecha-Actual
+               MOVE Año TO Y OF FECHA-MODIFICACION
+               MOVE Mes TO M OF FECHA-MODIFICACION
+               MOVE Día TO D OF FECHA-MODIFICACION
+               PERFORM 2200-GRABAR-CAMBIO
+           END-IF.
+
+       2110-BUSCAR-TASA.
+           IF WKS-TASA-CLAVE(WKS-CONTADOR-TASA) = CLAVE-TARJETA-FILE
+               MOVE "S" TO WKS-TASA-VALIDA
+               MOVE WKS-TASA-IMPORTE(WKS-CONTADOR-TASA)
+                   TO WKS-ANUALIDAD-NUEVA
+           ELSE
+               ADD 1 TO WKS-CONTADOR-TASA
+           END-IF.
+
+       2200-GRABAR-CAMBIO.
+           REWRITE REG-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERROR AL ACTUALIZAR ID " ID-CLIENTE-FILE
+               NOT INVALID KEY
+                   ADD 1 TO WKS-CONTADOR-ACTUALIZADOS
+                   PERFORM 8000-BITACORA
+           END-REWRITE.
+
+       8000-BITACORA.
+           MOVE ID-CLIENTE-FILE TO LOG-ID-CLIENTE.
+           MOVE "RCAL" TO LOG-OPERACION.
+           MOVE "RECALC" TO LOG-PROGRAMA.
+           MOVE Año TO LOG-FECHA-Y.
+           MOVE Mes TO LOG-FECHA-M.
+           MOVE Día TO LOG-FECHA-D.
+           MOVE Hora TO LOG-HORA-H.
+           MOVE Minuto TO LOG-HORA-MI.
+           MOVE Segundo TO LOG-HORA-S.
+           MOVE WKS-ANUALIDAD-ANTERIOR TO LOG-ANUALIDAD-ANTES.
+           MOVE ANUALIDAD-FILE TO LOG-ANUALIDAD-DESPUES.
+           WRITE REG-LOG.
+
+       3000-FIN.
+           CLOSE REG-CLI.
+           CLOSE LOG-CLI.
+           DISPLAY "CLIENTES LEIDOS: " WKS-CONTADOR-LEIDOS.
+           DISPLAY "CLIENTES ACTUALIZADOS: " WKS-CONTADOR-ACTUALIZADOS.
+           DISPLAY "*****RECALCULO TERMINADO*****".
+
+       END PROGRAM RECALC.
