@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPCLI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-CLIENTE-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REG-CLI.
+       01 REG-CLIENTES.
+           COPY CPCLIREG.
+
+       WORKING-STORAGE SECTION.
+       01 WKS-FIN PIC X(1) VALUE "N".
+       01 WKS-CONTADOR-DEBITO PIC 9(5) VALUE 0.
+       01 WKS-CONTADOR-CREDITO PIC 9(5) VALUE 0.
+       01 WKS-CONTADOR-NOMINA PIC 9(5) VALUE 0.
+       01 WKS-CONTADOR-TOTAL PIC 9(5) VALUE 0.
+       01 WKS-SUMA-DEBITO PIC 9(7) VALUE 0.
+       01 WKS-SUMA-CREDITO PIC 9(7) VALUE 0.
+       01 WKS-SUMA-NOMINA PIC 9(7) VALUE 0.
+       01 WKS-SUMA-TOTAL PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-FIN = "S".
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN INPUT REG-CLI.
+           DISPLAY "*****REPORTE DE CLIENTES POR TIPO DE TARJETA*****".
+
+       2000-PROCESO.
+           READ REG-CLI
+               AT END
+                   MOVE "S" TO WKS-FIN
+               NOT AT END
+                   PERFORM 2100-ACUMULAR
+           END-READ.
+
+       2100-ACUMULAR.
+           ADD 1 TO WKS-CONTADOR-TOTAL.
+           ADD ANUALIDAD-FILE TO WKS-SUMA-TOTAL.
+           EVALUATE CLAVE-TARJETA-FILE
+               WHEN 1
+                   ADD 1 TO WKS-CONTADOR-DEBITO
+                   ADD ANUALIDAD-FILE TO WKS-SUMA-DEBITO
+               WHEN 2
+                   ADD 1 TO WKS-CONTADOR-CREDITO
+                   ADD ANUALIDAD-FILE TO WKS-SUMA-CREDITO
+               WHEN 3
+                   ADD 1 TO WKS-CONTADOR-NOMINA
+                   ADD ANUALIDAD-FILE TO WKS-SUMA-NOMINA
+               WHEN OTHER
+                   DISPLAY "CLAVE DE TARJETA DESCONOCIDA, ID "
+                       ID-CLIENTE-FILE
+           END-EVALUATE.
+
+       3000-FIN.
+           CLOSE REG-CLI.
+           DISPLAY " ".
+           DISPLAY "1-DEBITO  CLIENTES: " WKS-CONTADOR-DEBITO
+               "  ANUALIDAD: " WKS-SUMA-DEBITO.
+           DISPLAY "2-CREDITO CLIENTES: " WKS-CONTADOR-CREDITO
+               "  ANUALIDAD: " WKS-SUMA-CREDITO.
+           DISPLAY "3-NOMINA  CLIENTES: " WKS-CONTADOR-NOMINA
+               "  ANUALIDAD: " WKS-SUMA-NOMINA.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "TOTAL     CLIENTES: " WKS-CONTADOR-TOTAL
+               "  ANUALIDAD: " WKS-SUMA-TOTAL.
+
+       END PROGRAM REPCLI.
