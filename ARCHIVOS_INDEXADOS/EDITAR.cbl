@@ -8,25 +8,37 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY IS ID-CLIENTE-FILE.
+
+           SELECT OPTIONAL LOG-CLI ASSIGN TO "logcli.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD REG-CLI.
        01 REG-CLIENTES.
-           05 ID-CLIENTE-FILE PIC 9(3).
-           05 NOMBRE-CLIENTE-FILE PIC X(20).
-           05 CLAVE-TARJETA-FILE PIC 9(01).
-           05 NOMBRE-TARJETA-FILE PIC X(08).
-           05 ANUALIDAD-FILE PIC 9(05).
-           05 FECHA-ALTA-FILE.
-            10 Y PIC 9(4).
-            10 M PIC 99.
-            10 D PIC 99.
+           COPY CPCLIREG.
+
+       FD LOG-CLI.
+       01 REG-LOG.
+           COPY CPLOGREG.
 
        WORKING-STORAGE SECTION.
+           COPY CPTASAS.
+
        01 WKS-FIN PIC 9.
        01 WKS-ID-CLIENTE PIC 9(3).
        01 WKS-CLIENTE-EXISTE PIC X VALUE "S".
-       01 WKS-ANUALIDAD PIC 9(5).
+       01 WKS-TASA-VALIDA PIC X VALUE "N".
+       01 WKS-CONTADOR-TASA PIC 9(1).
+       01 WKS-ANUALIDAD-ANTERIOR PIC 9(05).
+
+       01 Fecha-Actual.
+           05 Año PIC 9(4).
+           05 Mes PIC 99.
+           05 Día PIC 99.
+           05 Hora PIC 99.
+           05 Minuto PIC 99.
+           05 Segundo PIC 99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -38,6 +50,7 @@
       *RUTINAS
        1000-INICIO.
            OPEN I-O REG-CLI.
+           OPEN EXTEND LOG-CLI.
            DISPLAY "*****BIENVENIDO*****".
            DISPLAY "*****EDITAR*****".
 
@@ -46,32 +59,83 @@
            ACCEPT WKS-ID-CLIENTE.
 
            MOVE WKS-ID-CLIENTE TO ID-CLIENTE-FILE.
+           MOVE "S" TO WKS-CLIENTE-EXISTE.
 
            READ REG-CLI KEY IS ID-CLIENTE-FILE
-           INVALID KEY
-           DISPLAY "NO VALIDO/ NO EXISTE"
-           MOVE "N" TO WKS-CLIENTE-EXISTE.
+               INVALID KEY
+                   DISPLAY "NO VALIDO/ NO EXISTE"
+                   MOVE "N" TO WKS-CLIENTE-EXISTE
+           END-READ.
 
            IF WKS-CLIENTE-EXISTE = "S"
-           DISPLAY "ID: " ID-CLIENTE-FILE
-           DISPLAY "NOMBRE: " NOMBRE-CLIENTE-FILE
-           DISPLAY "CLAVE TARJETA: " CLAVE-TARJETA-FILE
-           DISPLAY "NOMBRE-CLIENTE-FILE: " NOMBRE-CLIENTE-FILE
-           DISPLAY    "ANUALIDAD: " ANUALIDAD-FILE.
-           MOVE "S" TO WKS-CLIENTE-EXISTE
-           DISPLAY "INTRODUCE NUEVA ANUALIDAD"
-           ACCEPT WKS-ANUALIDAD
-           MOVE WKS-ANUALIDAD TO ANUALIDAD-FILE
-           DISPLAY "*****REGISTRO ACTUALIZADO*****"
-           REWRITE REG-CLIENTES INVALID KEY
-           DISPLAY "ERROR INTENTELO DE NUEVO".
+               DISPLAY "ID: " ID-CLIENTE-FILE
+               DISPLAY "NOMBRE: " NOMBRE-CLIENTE-FILE
+               DISPLAY "CLAVE TARJETA: " CLAVE-TARJETA-FILE
+               DISPLAY "NOMBRE-CLIENTE-FILE: " NOMBRE-CLIENTE-FILE
+               DISPLAY "ANUALIDAD: " ANUALIDAD-FILE
+               MOVE ANUALIDAD-FILE TO WKS-ANUALIDAD-ANTERIOR
+               MOVE "N" TO WKS-TASA-VALIDA
+               PERFORM 2100-CAPTURAR-CLAVE UNTIL WKS-TASA-VALIDA = "S"
+               MOVE FUNCTION CURRENT-DATE TO Fecha-Actual
+               MOVE Año TO Y OF FECHA-MODIFICACION
+               MOVE Mes TO M OF FECHA-MODIFICACION
+               MOVE Día TO D OF FECHA-MODIFICACION
+               DISPLAY "*****REGISTRO ACTUALIZADO*****"
+               REWRITE REG-CLIENTES
+                   INVALID KEY
+                       DISPLAY "ERROR INTENTELO DE NUEVO"
+                   NOT INVALID KEY
+                       PERFORM 8000-BITACORA
+               END-REWRITE
+           END-IF.
 
            DISPLAY "�DESEAS EDITAR OTRO CLIENTE?".
            DISPLAY "1. SI".
            DISPLAY "2. NO".
            ACCEPT WKS-FIN.
 
+       2100-CAPTURAR-CLAVE.
+           DISPLAY "ELIGE NUEVA CLAVE DE TARJETA".
+           DISPLAY "1.DEBITO - 1,000".
+           DISPLAY "2.CREDITO - 10,000".
+           DISPLAY "3.NOMINA - 0".
+           ACCEPT CLAVE-TARJETA-FILE.
+
+           MOVE 1 TO WKS-CONTADOR-TASA.
+           PERFORM 2110-BUSCAR-TASA
+               UNTIL WKS-TASA-VALIDA = "S" OR WKS-CONTADOR-TASA > 3.
+
+           IF WKS-TASA-VALIDA = "N"
+               DISPLAY "CLAVE DE TARJETA INVALIDA, ELIGE 1, 2 O 3"
+           END-IF.
+
+       2110-BUSCAR-TASA.
+           IF WKS-TASA-CLAVE(WKS-CONTADOR-TASA) = CLAVE-TARJETA-FILE
+               MOVE "S" TO WKS-TASA-VALIDA
+               MOVE WKS-TASA-NOMBRE(WKS-CONTADOR-TASA)
+                   TO NOMBRE-TARJETA-FILE
+               MOVE WKS-TASA-IMPORTE(WKS-CONTADOR-TASA)
+                   TO ANUALIDAD-FILE
+           ELSE
+               ADD 1 TO WKS-CONTADOR-TASA
+           END-IF.
+
+       8000-BITACORA.
+           MOVE ID-CLIENTE-FILE TO LOG-ID-CLIENTE.
+           MOVE "EDIT" TO LOG-OPERACION.
+           MOVE "EDITAR" TO LOG-PROGRAMA.
+           MOVE Año TO LOG-FECHA-Y.
+           MOVE Mes TO LOG-FECHA-M.
+           MOVE Día TO LOG-FECHA-D.
+           MOVE Hora TO LOG-HORA-H.
+           MOVE Minuto TO LOG-HORA-MI.
+           MOVE Segundo TO LOG-HORA-S.
+           MOVE WKS-ANUALIDAD-ANTERIOR TO LOG-ANUALIDAD-ANTES.
+           MOVE ANUALIDAD-FILE TO LOG-ANUALIDAD-DESPUES.
+           WRITE REG-LOG.
+
        3000-FIN.
            CLOSE REG-CLI.
+           CLOSE LOG-CLI.
 
        END PROGRAM EDITAR.
