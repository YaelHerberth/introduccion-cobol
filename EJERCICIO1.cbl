@@ -1,45 +1,56 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: GENERA UNA SERIE FIBONACCI HASTA UN LIMITE CAPTURADO
+      *          POR EL OPERADOR Y LA GRABA EN UN ARCHIVO PLANO PARA
+      *          USARSE COMO LOTE DE IDS DE PRUEBA/DEMO (VER
+      *          EJERCICIO2 / ALTA PARA LA CARGA EN REG-CLI).
+      * Tectonics: cobc
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJERCICIO1.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SECUENCIAS ASSIGN TO "secuencias.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WKS-NUMERO-1 PIC 99.
-       01 WKS-NUMERO-2 PIC 99.
-       01 WKS-NUMERO-3 PIC 99 VALUE 0.
-       01 WKS-TEMPORAL PIC 99.
-       PROCEDURE DIVISION.
-           INICIO.
-           DISPLAY "CICLO FIBONACCI".
-
-           PERFORM CICLO UNTIL WKS-NUMERO-2 = 50.
-
-
-           CICLO.
-               DISPLAY WKS-NUMERO-1.
-
-               MOVE WKS-NUMERO-1 TO WKS-TEMPORAL.
-               ADD WKS-NUMERO-1 TO WKS-NUMERO-2.
-               MOVE WKS-TEMPORAL TO WKS-NUMERO-1.
+       FILE SECTION.
+       FD SECUENCIAS.
+       01 WKS-REG-SECUENCIA PIC 9(05).
 
+       WORKING-STORAGE SECTION.
+       01 WKS-LIMITE PIC 9(5).
+       01 WKS-NUMERO-1 PIC 9(5) VALUE 0.
+       01 WKS-NUMERO-2 PIC 9(5) VALUE 1.
+       01 WKS-TEMPORAL PIC 9(5).
 
-               ADD 1 TO WKS-NUMERO-2.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-CICLO UNTIL WKS-NUMERO-2 > WKS-LIMITE.
+           PERFORM 3000-FIN.
+           STOP RUN.
 
-               IF WKS-NUMERO-2 > 50
-               DISPLAY "Fin de la serie Fibonacci".
+       1000-INICIO.
+           DISPLAY "CICLO FIBONACCI".
+           DISPLAY "INTRODUCE EL LIMITE SUPERIOR DE LA SERIE".
+           ACCEPT WKS-LIMITE.
+           OPEN OUTPUT SECUENCIAS.
 
-               CONTINUE.    DISPLAY WKS-NUMERO-1.
+       2000-CICLO.
+           DISPLAY WKS-NUMERO-1.
+           MOVE WKS-NUMERO-1 TO WKS-REG-SECUENCIA.
+           WRITE WKS-REG-SECUENCIA.
 
            MOVE WKS-NUMERO-2 TO WKS-TEMPORAL.
            ADD WKS-NUMERO-1 TO WKS-NUMERO-2.
            MOVE WKS-TEMPORAL TO WKS-NUMERO-1.
 
-           ADD 1 TO WKS-NUMERO-3.
-
-           IF WKS-NUMERO-2 > 50
-           DISPLAY "Fin de la serie Fibonacci"
-           END-IF.
+       3000-FIN.
+           DISPLAY "FIN DE LA SERIE FIBONACCI".
+           CLOSE SECUENCIAS.
 
-           CONTINUE.
-           STOP RUN.
+       END PROGRAM EJERCICIO1.
