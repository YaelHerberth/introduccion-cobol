@@ -0,0 +1,19 @@
+      ******************************************************************
+      * CPCLIREG - LAYOUT DEL MAESTRO DE CLIENTES (REG-CLI)
+      * COMPARTIDO POR TODOS LOS PROGRAMAS DE ALTA/BAJA/CONSULTA QUE
+      * LEEN O ESCRIBEN clientes.idx, PARA QUE NO SE VUELVA A DIVERGIR
+      * EL LAYOUT COMO PASABA ENTRE EJERCICIO2.cbl Y EDITAR.cbl.
+      ******************************************************************
+           05 ID-CLIENTE-FILE PIC 9(3).
+           05 NOMBRE-CLIENTE-FILE PIC X(20).
+           05 CLAVE-TARJETA-FILE PIC 9(01).
+           05 NOMBRE-TARJETA-FILE PIC X(08).
+           05 ANUALIDAD-FILE PIC 9(05).
+           05 FECHA-ALTA-FILE.
+            10 Y PIC 9(4).
+            10 M PIC 99.
+            10 D PIC 99.
+           05 FECHA-MODIFICACION.
+            10 Y PIC 9(4).
+            10 M PIC 99.
+            10 D PIC 99.
