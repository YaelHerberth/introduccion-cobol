@@ -0,0 +1,19 @@
+      ******************************************************************
+      * CPLOGREG - LAYOUT DE LA BITACORA DE MOVIMIENTOS (LOG-CLI)
+      * CADA PROGRAMA DE MANTENIMIENTO AGREGA UNA LINEA POR CADA
+      * ALTA/BAJA/CAMBIO CONTRA REG-CLI PARA PODER RECONSTRUIR
+      * CUANDO Y COMO CAMBIO LA ANUALIDAD DE UN CLIENTE.
+      ******************************************************************
+           05 LOG-ID-CLIENTE PIC 9(3).
+           05 LOG-OPERACION PIC X(04).
+           05 LOG-PROGRAMA PIC X(08).
+           05 LOG-FECHA.
+            10 LOG-FECHA-Y PIC 9(4).
+            10 LOG-FECHA-M PIC 99.
+            10 LOG-FECHA-D PIC 99.
+           05 LOG-HORA.
+            10 LOG-HORA-H PIC 99.
+            10 LOG-HORA-MI PIC 99.
+            10 LOG-HORA-S PIC 99.
+           05 LOG-ANUALIDAD-ANTES PIC 9(05).
+           05 LOG-ANUALIDAD-DESPUES PIC 9(05).
