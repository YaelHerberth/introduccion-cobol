@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CPTASAS - TABLA DE TASAS DE ANUALIDAD POR CLAVE DE TARJETA
+      * CENTRALIZA LOS IMPORTES 1,000 / 10,000 / 0 QUE ANTES ESTABAN
+      * GRABADOS A MANO EN EL IF/ELSE DE 2100ENTRADADATOS, PARA QUE
+      * UN CAMBIO DE TASAS NO REQUIERA TOCAR CADA PROGRAMA DE ALTA.
+      ******************************************************************
+       01 WKS-TABLA-TASAS-VALORES.
+           05 FILLER PIC X(14) VALUE "1DEBITO  01000".
+           05 FILLER PIC X(14) VALUE "2CREDITO 10000".
+           05 FILLER PIC X(14) VALUE "3NOMINA  00000".
+       01 WKS-TABLA-TASAS REDEFINES WKS-TABLA-TASAS-VALORES.
+           05 WKS-TASA-OCURRENCIA OCCURS 3 TIMES
+              INDEXED BY WKS-IDX-TASA.
+               10 WKS-TASA-CLAVE PIC 9(01).
+               10 WKS-TASA-NOMBRE PIC X(08).
+               10 WKS-TASA-IMPORTE PIC 9(05).
