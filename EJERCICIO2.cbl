@@ -1,7 +1,10 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: ALTA DE CLIENTES, CAPTURADA EN PANTALLA O POR LOTE,
+      *          GRABANDO DIRECTO CONTRA EL MAESTRO INDEXADO REG-CLI
+      *          QUE TAMBIEN MANTIENE EDITAR.cbl, PARA QUE LOS CLIENTES
+      *          CAPTURADOS AQUI SE VEAN DE INMEDIATO EN MANTENIMIENTO.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -10,19 +13,45 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "clientes.txt".
+           SELECT REG-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ID-CLIENTE-FILE.
+
+           SELECT OPTIONAL LOG-CLI ASSIGN TO "logcli.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-CLIENTES ASSIGN TO "trans_clientes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       FD CLIENTES.
-       01 WKS-REG-CLIENTES.
-           02 WKS-ID-CLIENTE-FILE PIC 9.
-           02 WKS-NOMBRE-CLIENTE-FILE PIC X(20).
-           02 WKS-CLAVE-TARJETA-FILE PIC X(1).
-           02 WKS-ANUALIDAD-FILE PIC 9(5).
-           02 WKS-FECHA-FILE PIC X(15).
+       FD REG-CLI.
+       01 REG-CLIENTES.
+           COPY CPCLIREG.
+
+       FD LOG-CLI.
+       01 REG-LOG.
+           COPY CPLOGREG.
+
+       FD TRANS-CLIENTES.
+       01 WKS-REG-TRANS.
+           02 TRANS-ID-CLIENTE PIC 9(3).
+           02 TRANS-NOMBRE-CLIENTE PIC X(20).
+           02 TRANS-CLAVE-TARJETA PIC 9(01).
+
        WORKING-STORAGE SECTION.
+           COPY CPTASAS.
+
+       01 WKS-MODO PIC 9(1).
+       01 WKS-SALIR PIC X(1) VALUE "N".
        01 WKS-CONFIRMAR PIC 9(1).
+       01 WKS-CLIENTE-EXISTE PIC X(1) VALUE "N".
+       01 WKS-TASA-VALIDA PIC X(1) VALUE "N".
+       01 WKS-CONTADOR-TASA PIC 9(1).
+       01 WKS-FIN-LOTE PIC X(1) VALUE "N".
+       01 WKS-ID-CLIENTE-FILE PIC 9(3).
+
        01 Fecha-Actual.
            05 Año PIC 9(4).
            05 Mes PIC 99.
@@ -30,22 +59,34 @@
            05 Hora PIC 99.
            05 Minuto PIC 99.
            05 Segundo PIC 99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *    INICIA PROGRAMA
            PERFORM 1000INICIO.
       *    PROCESO
-           PERFORM 2000PROCESO.
+           IF WKS-MODO = 2
+               PERFORM 2500PROCESOLOTE
+           ELSE
+               PERFORM 2000PROCESO UNTIL WKS-SALIR = "S"
+           END-IF.
       *    FIN
-
            PERFORM 3000FIN.
-           3000FIN.
-               CLOSE CLIENTES
-               DISPLAY "GRACIAS POR SU VISITA"
            STOP RUN.
 
            1000INICIO.
-           OPEN OUTPUT CLIENTES.
+           OPEN I-O REG-CLI.
+           OPEN EXTEND LOG-CLI.
+
+           DISPLAY "ALTA DE CLIENTES".
+           DISPLAY "1.CAPTURA EN PANTALLA".
+           DISPLAY "2.CARGA POR LOTE (ARCHIVO DE TRANSACCIONES)".
+           ACCEPT WKS-MODO.
+
+           3000FIN.
+               CLOSE REG-CLI.
+               CLOSE LOG-CLI.
+               DISPLAY "GRACIAS POR SU VISITA".
 
            2000PROCESO.
            PERFORM 2100ENTRADADATOS.
@@ -53,55 +94,159 @@
            DISPLAY "¿LOS DATOS ESTAN CORRECTOS?".
            DISPLAY "1.SI".
            DISPLAY "2.NO".
-
-           ACCEPT WKS-CONFIRMAR.
-           DISPLAY WKS-CONFIRMAR.
+           MOVE 0 TO WKS-CONFIRMAR.
+           PERFORM 2200VALIDACONFIRMA
+               UNTIL WKS-CONFIRMAR = 1 OR WKS-CONFIRMAR = 2.
 
            IF WKS-CONFIRMAR = 1
-            WRITE WKS-REG-CLIENTES
+               PERFORM 2400GRABARCLIENTE
+           ELSE
+               DISPLAY "DATOS DESCARTADOS"
+           END-IF.
 
-            DISPLAY "DATOS ENVIADOS"
+           DISPLAY "¿DESEA AGREGAR MAS DATOS?".
+           DISPLAY "1.SI".
+           DISPLAY "2.NO".
+           MOVE 0 TO WKS-CONFIRMAR.
+           PERFORM 2200VALIDACONFIRMA
+               UNTIL WKS-CONFIRMAR = 1 OR WKS-CONFIRMAR = 2.
 
-            DISPLAY "¿DESEA AGREGAR MAS DATOS?"
-            DISPLAY "1.SI"
-            DISPLAY "2.NO"
-            ACCEPT WKS-CONFIRMAR
-            IF WKS-CONFIRMAR = 1
+           IF WKS-CONFIRMAR = 2
+               MOVE "S" TO WKS-SALIR
+           END-IF.
 
-             PERFORM 2100ENTRADADATOS
-             WRITE WKS-REG-CLIENTES
+           2200VALIDACONFIRMA.
+           ACCEPT WKS-CONFIRMAR.
+           IF WKS-CONFIRMAR NOT = 1 AND WKS-CONFIRMAR NOT = 2
+               DISPLAY "OPCION INVALIDA, RESPONDE 1 (SI) O 2 (NO)"
+               DISPLAY "1.SI"
+               DISPLAY "2.NO"
+           END-IF.
 
-            ELSE NEXT SENTENCE
-           ELSE
-               IF WKS-CONFIRMAR = 2
-                PERFORM 2100ENTRADADATOS
-                WRITE WKS-REG-CLIENTES.
+           2100ENTRADADATOS.
+           MOVE "S" TO WKS-CLIENTE-EXISTE.
+           PERFORM 2110CAPTURARID UNTIL WKS-CLIENTE-EXISTE = "N".
 
+           DISPLAY "INTRODUCE NOMBRE DE CLIENTE".
+           ACCEPT NOMBRE-CLIENTE-FILE.
 
+           MOVE "N" TO WKS-TASA-VALIDA.
+           PERFORM 2120CAPTURARCLAVE UNTIL WKS-TASA-VALIDA = "S".
 
-           2100ENTRADADATOS.
+           MOVE FUNCTION CURRENT-DATE TO Fecha-Actual.
+           MOVE Año TO Y OF FECHA-ALTA-FILE.
+           MOVE Mes TO M OF FECHA-ALTA-FILE.
+           MOVE Día TO D OF FECHA-ALTA-FILE.
+           MOVE ZEROES TO FECHA-MODIFICACION.
+
+           2110CAPTURARID.
            DISPLAY "INTRODUCE ID DE CLIENTE".
            ACCEPT WKS-ID-CLIENTE-FILE.
-
-           DISPLAY "INTRODUCE NOMBRE DE CLIENTE".
-           ACCEPT WKS-NOMBRE-CLIENTE-FILE.
-
+           MOVE WKS-ID-CLIENTE-FILE TO ID-CLIENTE-FILE.
+
+           READ REG-CLI KEY IS ID-CLIENTE-FILE
+               INVALID KEY
+                   MOVE "N" TO WKS-CLIENTE-EXISTE
+               NOT INVALID KEY
+                   MOVE "S" TO WKS-CLIENTE-EXISTE
+                   DISPLAY "YA EXISTE UN CLIENTE CON ESE ID"
+                   DISPLAY "CAPTURA UN ID DISTINTO O USA EDITAR"
+           END-READ.
+
+           2120CAPTURARCLAVE.
            DISPLAY "ELIGE CLAVE DE TARJETA".
            DISPLAY "1.DEBITO - 1,000".
            DISPLAY "2.CREDITO - 10,000".
-           DISPLAY "3.NOMINA - 0"
-           ACCEPT WKS-CLAVE-TARJETA-FILE.
-
-           IF WKS-CLAVE-TARJETA-FILE = 1
-            MOVE 1000 TO WKS-ANUALIDAD-FILE
+           DISPLAY "3.NOMINA - 0".
+           ACCEPT CLAVE-TARJETA-FILE.
+
+           MOVE 1 TO WKS-CONTADOR-TASA.
+           PERFORM 2121BUSCARTASA
+               UNTIL WKS-TASA-VALIDA = "S" OR WKS-CONTADOR-TASA > 3.
+
+           IF WKS-TASA-VALIDA = "N"
+               DISPLAY "CLAVE DE TARJETA INVALIDA, ELIGE 1, 2 O 3"
+           END-IF.
+
+           2121BUSCARTASA.
+           IF WKS-TASA-CLAVE(WKS-CONTADOR-TASA) = CLAVE-TARJETA-FILE
+               MOVE "S" TO WKS-TASA-VALIDA
+               MOVE WKS-TASA-NOMBRE(WKS-CONTADOR-TASA)
+                   TO NOMBRE-TARJETA-FILE
+               MOVE WKS-TASA-IMPORTE(WKS-CONTADOR-TASA)
+                   TO ANUALIDAD-FILE
            ELSE
-            IF WKS-CLAVE-TARJETA-FILE = 2
-             MOVE 10000 TO WKS-ANUALIDAD-FILE
-              ELSE
-               IF WKS-CLAVE-TARJETA-FILE = 3
-                MOVE 0 TO WKS-ANUALIDAD-FILE.
-
+               ADD 1 TO WKS-CONTADOR-TASA
+           END-IF.
+
+           2400GRABARCLIENTE.
+           WRITE REG-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERROR AL GRABAR, INTENTALO DE NUEVO"
+               NOT INVALID KEY
+                   DISPLAY "DATOS ENVIADOS"
+                   PERFORM 8000BITACORA
+           END-WRITE.
+
+           8000BITACORA.
+           MOVE ID-CLIENTE-FILE TO LOG-ID-CLIENTE.
+           MOVE "ALTA" TO LOG-OPERACION.
+           MOVE "EJERC2" TO LOG-PROGRAMA.
            MOVE FUNCTION CURRENT-DATE TO Fecha-Actual.
-           MOVE Fecha-Actual TO WKS-FECHA-FILE.
+           MOVE Año TO LOG-FECHA-Y.
+           MOVE Mes TO LOG-FECHA-M.
+           MOVE Día TO LOG-FECHA-D.
+           MOVE Hora TO LOG-HORA-H.
+           MOVE Minuto TO LOG-HORA-MI.
+           MOVE Segundo TO LOG-HORA-S.
+           MOVE 0 TO LOG-ANUALIDAD-ANTES.
+           MOVE ANUALIDAD-FILE TO LOG-ANUALIDAD-DESPUES.
+           WRITE REG-LOG.
+
+           2500PROCESOLOTE.
+           OPEN INPUT TRANS-CLIENTES.
+           MOVE "N" TO WKS-FIN-LOTE.
+           PERFORM 2510LEERTRANS UNTIL WKS-FIN-LOTE = "S".
+           CLOSE TRANS-CLIENTES.
+
+           2510LEERTRANS.
+           READ TRANS-CLIENTES
+               AT END
+                   MOVE "S" TO WKS-FIN-LOTE
+               NOT AT END
+                   PERFORM 2520PROCESARTRANS
+           END-READ.
+
+           2520PROCESARTRANS.
+           MOVE TRANS-ID-CLIENTE TO ID-CLIENTE-FILE.
+
+           READ REG-CLI KEY IS ID-CLIENTE-FILE
+               INVALID KEY
+                   MOVE "N" TO WKS-CLIENTE-EXISTE
+               NOT INVALID KEY
+                   MOVE "S" TO WKS-CLIENTE-EXISTE
+                   DISPLAY "LOTE: ID YA EXISTE, SE OMITE "
+                       TRANS-ID-CLIENTE
+           END-READ.
+
+           IF WKS-CLIENTE-EXISTE = "N"
+               MOVE TRANS-NOMBRE-CLIENTE TO NOMBRE-CLIENTE-FILE
+               MOVE TRANS-CLAVE-TARJETA TO CLAVE-TARJETA-FILE
+               MOVE 1 TO WKS-CONTADOR-TASA
+               MOVE "N" TO WKS-TASA-VALIDA
+               PERFORM 2121BUSCARTASA
+                   UNTIL WKS-TASA-VALIDA = "S" OR WKS-CONTADOR-TASA > 3
+               IF WKS-TASA-VALIDA = "S"
+                   MOVE FUNCTION CURRENT-DATE TO Fecha-Actual
+                   MOVE Año TO Y OF FECHA-ALTA-FILE
+                   MOVE Mes TO M OF FECHA-ALTA-FILE
+                   MOVE Día TO D OF FECHA-ALTA-FILE
+                   MOVE ZEROES TO FECHA-MODIFICACION
+                   PERFORM 2400GRABARCLIENTE
+               ELSE
+                   DISPLAY "LOTE: CLAVE DE TARJETA INVALIDA, SE OMITE "
+                       TRANS-ID-CLIENTE
+               END-IF
+           END-IF.
 
        END PROGRAM EJERCICIO2.
